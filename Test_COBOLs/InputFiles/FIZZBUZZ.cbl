@@ -1,26 +1,104 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    FIZZBUZZ.
        AUTHOR.        CHIPMAN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZ-PARAM-FILE ASSIGN TO 'FIZZPARM-IN.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-STATUS.
+           SELECT FIZZBUZZ-OUT-FILE ASSIGN TO 'FIZZBUZZ-OUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD FIZZ-PARAM-FILE.
+       01 FIZZ-PARAM-REC.
+           02 PARAM-UPPER-BOUND PIC 9(4).
+           02 PARAM-DIVISOR-1   PIC 99.
+           02 PARAM-DIVISOR-2   PIC 99.
+           02 PARAM-DIVISOR-3   PIC 99.
+       FD FIZZBUZZ-OUT-FILE.
+       01 FIZZBUZZ-OUT-REC PIC X(8).
        WORKING-STORAGE SECTION.
-       01 COUNTER        PIC 999.
+       01 COUNTER        PIC 9(5).
        01 NONSENSE       PIC X(8).
+       77 UPPER-BOUND PIC 9(4) VALUE 100.
+       77 DIVISOR-1   PIC 99 VALUE 3.
+       77 DIVISOR-2   PIC 99 VALUE 5.
+       77 DIVISOR-3   PIC 99 VALUE 7.
+       77 PARAM-STATUS PIC X(2) VALUE "00".
+       77 TALLY-FIZZ      PIC 9(5) VALUE 0.
+       77 TALLY-BUZZ      PIC 9(5) VALUE 0.
+       77 TALLY-FIZZBUZZ  PIC 9(5) VALUE 0.
+       77 TALLY-JACKPOT   PIC 9(5) VALUE 0.
+       77 TALLY-PLAIN     PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        100-MAIN-PARA.
+           PERFORM LOAD-FIZZ-PARAMETERS.
+           OPEN OUTPUT FIZZBUZZ-OUT-FILE.
            PERFORM VARYING COUNTER FROM 1 BY 1
-                   UNTIL COUNTER IS EQUAL TO 101
+                   UNTIL COUNTER > UPPER-BOUND
                    MOVE ALL SPACES TO NONSENSE
                    EVALUATE TRUE
-                   WHEN (FUNCTION MOD(COUNTER, 3) IS EQUAL TO ZERO
-                    AND  FUNCTION MOD(COUNTER, 5) IS EQUAL TO ZERO)
+                   WHEN (FUNCTION MOD(COUNTER, DIVISOR-1) = ZERO
+                    AND  FUNCTION MOD(COUNTER, DIVISOR-2) = ZERO
+                    AND  FUNCTION MOD(COUNTER, DIVISOR-3) = ZERO)
+                        MOVE "Jackpot" TO NONSENSE
+                        ADD 1 TO TALLY-JACKPOT
+                   WHEN (FUNCTION MOD(COUNTER, DIVISOR-1) = ZERO
+                    AND  FUNCTION MOD(COUNTER, DIVISOR-2) = ZERO)
                         MOVE "FizzBuzz" TO NONSENSE
-                   WHEN FUNCTION MOD(COUNTER, 3) IS EQUAL TO ZERO
+                        ADD 1 TO TALLY-FIZZBUZZ
+                   WHEN FUNCTION MOD(COUNTER, DIVISOR-3) = ZERO
+                        MOVE "Jackpot" TO NONSENSE
+                        ADD 1 TO TALLY-JACKPOT
+                   WHEN FUNCTION MOD(COUNTER, DIVISOR-1) = ZERO
                         MOVE "Fizz" TO NONSENSE
-                   WHEN FUNCTION MOD(COUNTER, 5) IS EQUAL TO ZERO
+                        ADD 1 TO TALLY-FIZZ
+                   WHEN FUNCTION MOD(COUNTER, DIVISOR-2) = ZERO
                         MOVE "Buzz" TO NONSENSE
+                        ADD 1 TO TALLY-BUZZ
                    WHEN OTHER
                         MOVE COUNTER TO NONSENSE
+                        ADD 1 TO TALLY-PLAIN
                    END-EVALUATE
                    DISPLAY NONSENSE
+                   MOVE NONSENSE TO FIZZBUZZ-OUT-REC
+                   WRITE FIZZBUZZ-OUT-REC
            END-PERFORM
-           STOP RUN.
\ No newline at end of file
+           CLOSE FIZZBUZZ-OUT-FILE
+           PERFORM DISPLAY-TALLIES
+           STOP RUN.
+       LOAD-FIZZ-PARAMETERS.
+           OPEN INPUT FIZZ-PARAM-FILE.
+           IF PARAM-STATUS = "00"
+               READ FIZZ-PARAM-FILE
+                   NOT AT END
+                       MOVE PARAM-UPPER-BOUND TO UPPER-BOUND
+                       IF PARAM-DIVISOR-1 NOT = ZERO
+                           MOVE PARAM-DIVISOR-1 TO DIVISOR-1
+                       ELSE
+                           DISPLAY "WARNING: DIVISOR-1 IS ZERO - "
+                               "USING DEFAULT OF 3"
+                       END-IF
+                       IF PARAM-DIVISOR-2 NOT = ZERO
+                           MOVE PARAM-DIVISOR-2 TO DIVISOR-2
+                       ELSE
+                           DISPLAY "WARNING: DIVISOR-2 IS ZERO - "
+                               "USING DEFAULT OF 5"
+                       END-IF
+                       IF PARAM-DIVISOR-3 NOT = ZERO
+                           MOVE PARAM-DIVISOR-3 TO DIVISOR-3
+                       ELSE
+                           DISPLAY "WARNING: DIVISOR-3 IS ZERO - "
+                               "USING DEFAULT OF 7"
+                       END-IF
+               END-READ
+               CLOSE FIZZ-PARAM-FILE
+           END-IF.
+       DISPLAY-TALLIES.
+           DISPLAY "FIZZ ONLY:     " TALLY-FIZZ.
+           DISPLAY "BUZZ ONLY:     " TALLY-BUZZ.
+           DISPLAY "FIZZBUZZ:      " TALLY-FIZZBUZZ.
+           DISPLAY "JACKPOT:       " TALLY-JACKPOT.
+           DISPLAY "PLAIN NUMBERS: " TALLY-PLAIN.
