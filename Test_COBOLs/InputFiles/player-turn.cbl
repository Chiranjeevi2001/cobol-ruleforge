@@ -3,32 +3,52 @@
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
           01 I PIC 9(2).
+          01 J PIC 9(2).
+          01 CARD-FOUND PIC A(1).
           78 STRATEGY-NEXT    VALUE 1.
           78 STRATEGY-MAX     VALUE 2.
           78 STRATEGY-NEAREST VALUE 3.
+          78 STRATEGY-MIN     VALUE 4.
        LINKAGE SECTION.
-       78 NUM-CARDS        VALUE 4.
        01 PRIZE-CARD PIC 9(2).
-       01 PLAYER-REC.
-         02 PLAYER-NAME PIC X(6).      
-         02 PLAYER-BID PIC 9(2).
-         02 PLAYER-POINTS PIC 9(2).
-         02 PLAYER-STRATEGY PIC 9(1).
-         02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS TIMES.
-       PROCEDURE DIVISION USING PRIZE-CARD, PLAYER-REC.
+       COPY PLAYERREC.
+       01 TURN-STATUS PIC 9(2).
+       PROCEDURE DIVISION USING PRIZE-CARD, PLAYER-REC, TURN-STATUS.
           MOVE 0 TO PLAYER-BID.
+          MOVE 0 TO TURN-STATUS.
           PERFORM PICK-CARD VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS.
           GOBACK
           .
        PICK-CARD.
          IF PLAYER-BID = 0
-           IF PLAYER-STRATEGY = STRATEGY-NEXT
-             CALL "strategy-next" USING PRIZE-CARD, PLAYER-REC
-           ELSE IF PLAYER-STRATEGY = STRATEGY-MAX
-             CALL "strategy-max" USING PRIZE-CARD, PLAYER-REC
-           ELSE IF PLAYER-STRATEGY = STRATEGY-NEAREST
-             CALL "strategy-nearest" USING PRIZE-CARD, PLAYER-REC
-           ELSE 
-             DISPLAY "TRACER SEVERE ERROR P-S: " PLAYER-STRATEGY
+           EVALUATE PLAYER-STRATEGY
+             WHEN STRATEGY-NEXT
+               CALL "strategy-next" USING PRIZE-CARD, PLAYER-REC
+             WHEN STRATEGY-MAX
+               CALL "strategy-max" USING PRIZE-CARD, PLAYER-REC
+             WHEN STRATEGY-NEAREST
+               CALL "strategy-nearest" USING PRIZE-CARD, PLAYER-REC
+             WHEN STRATEGY-MIN
+               CALL "strategy-min" USING PRIZE-CARD, PLAYER-REC
+             WHEN OTHER
+               DISPLAY "TRACER SEVERE ERROR P-S: " PLAYER-STRATEGY
+               MOVE 99 TO TURN-STATUS
+               MOVE 99 TO RETURN-CODE
+           END-EVALUATE
+           IF PLAYER-BID NOT = 0
+             PERFORM MARK-CARD-USED
+             IF CARD-FOUND NOT = "Y"
+               MOVE 99 TO TURN-STATUS
+               MOVE 99 TO RETURN-CODE
+             END-IF
            END-IF
          END-IF.
+       MARK-CARD-USED.
+         MOVE "N" TO CARD-FOUND.
+         PERFORM VARYING J FROM 1 BY 1
+                 UNTIL J > NUM-CARDS OR CARD-FOUND = "Y"
+           IF PLAYER-HAND-USED(J) = "N" AND PLAYER-HAND(J) = PLAYER-BID
+             MOVE "Y" TO PLAYER-HAND-USED(J)
+             MOVE "Y" TO CARD-FOUND
+           END-IF
+         END-PERFORM.
