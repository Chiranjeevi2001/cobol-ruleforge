@@ -6,73 +6,394 @@
                              INPUT-OUTPUT SECTION.
                                FILE-CONTROL.
            SELECT RENTAL ASSIGN TO 'RENTACAR-IN.txt'
-               ORGANISATION IS LINE SEQUENTIAL.
-           SELECT RENTAL-OUT ASSIGN TO 'RENTACAR-OUT.txt'.
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RENTAL-OUT ASSIGN TO 'RENTACAR-OUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RENTAL-SUSPENSE ASSIGN TO 'RENTACAR-SUSPENSE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-MASTER ASSIGN TO 'RATEMAST-IN.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'RENTACAR-CKPT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT PARAM-FILE ASSIGN TO 'RENTPARM-IN.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-STATUS.
+           SELECT GLFEED-OUT ASSIGN TO 'GLFEED-OUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
                                   DATA DIVISION.
                                    FILE SECTION.
            FD RENTAL.
-           01 RENTAL-FILE.
-               02 CLIENT_NAME PIC A(20).
-               02 RENTAL-TYPE.
-                   03 NAME_INITIAL PIC A(1).
-                   03 CAR_TYPE PIC 9(1).
-                   03 KILOMETERS PIC 9(5).
-                   03 NUM_DAYS PIC 9(3).
+           COPY RENTALIN.
            FD RENTAL-OUT.
-           01 RENTAL-FILE-OUT.
-               02 CLIENT_NAME_OUT PIC A(20).
+           COPY RENTALOUT.
+           01 TRAILER-LINE-OUT PIC X(80).
+           FD RENTAL-SUSPENSE.
+           01 RENTAL-FILE-SUSPENSE.
+               02 CLIENT_NAME_SUS PIC A(20).
+               02 RENTAL-TYPE-SUS.
+                   03 NAME_INITIAL_SUS PIC A(1).
+                   03 CAR_TYPE_SUS PIC 9(1).
+                   03 KILOMETERS_SUS PIC 9(5).
+                   03 NUM_DAYS_SUS PIC 9(3).
+                   03 CONTRACTED_RETURN_DATE_SUS PIC 9(8).
+                   03 ACTUAL_RETURN_DATE_SUS PIC 9(8).
                02 FILLER PIC X(1) VALUE SPACE.
-               02 NAME_INITIAL_OUT PIC A(1).
+               02 SUSPENSE_REASON PIC X(20) VALUE "INVALID CAR_TYPE".
+           FD RATE-MASTER.
+           01 RATE-MASTER-REC.
+               02 RM-CAR-TYPE PIC 9(1).
+               02 RM-CAR-BRAND PIC A(10).
+               02 RM-KM-RATE PIC 9V99.
+               02 RM-DAY-RATE PIC 99V99.
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC.
+               02 CKPT-RECORDS-READ PIC 9(7).
+               02 CKPT-TOTAL-RENTALS PIC 9(5).
+               02 CKPT-TOTAL-KILOMETERS-BILLED PIC 9(7).
+               02 CKPT-BRAND-TOTALS OCCURS 9 TIMES.
+                   03 CKPT-BRAND-NAME PIC A(10).
+                   03 CKPT-BRAND-PAYMENT PIC 9(7)V99.
+                   03 CKPT-BRAND-COUNT PIC 9(5).
+           FD PARAM-FILE.
+           01 PARAM-REC.
+               02 PARAM-FREE-KM-THRESHOLD PIC 9(3).
+           FD GLFEED-OUT.
+           01 GLFEED-REC.
+               02 GL-COMPANY-CODE PIC X(4) VALUE "0001".
                02 FILLER PIC X(1) VALUE SPACE.
-               02 CAR_BRAND PIC A(10).
+               02 GL-ACCOUNT-NAME PIC A(10).
                02 FILLER PIC X(1) VALUE SPACE.
-               02 KILOMETERS_OUT PIC zzz99.
+               02 GL-DC-INDICATOR PIC A(1) VALUE "C".
                02 FILLER PIC X(1) VALUE SPACE.
-               02 NUM_DAYS_OUT PIC zz9.
-               02 FILLER PIC X(1) VALUE SPACE.
-               02 PAYMENT PIC zz99.99.
+               02 GL-AMOUNT PIC 9(7)V99.
                            WORKING-STORAGE SECTION.
        77  END-LOOP PIC A(3) VALUE SPACES.
-       77  KILOMETERS_PAYMENT PIC 9(4)V99.
-       77  RENTAL_DAYS_TOTAL PIC 9(4).
+       77  KILOMETERS_PAYMENT PIC 9(6)V99.
+       77  RENTAL_DAYS_TOTAL PIC 9(6)V99.
+       77  VALID-CAR-TYPE PIC A(1) VALUE "Y".
+       01  TOTAL-RENTALS PIC 9(5) VALUE 0.
+       01  TOTAL-KILOMETERS-BILLED PIC 9(7) VALUE 0.
+       01  BRAND-TOTALS OCCURS 9 TIMES.
+           02 BRAND-TOTAL-NAME PIC A(10).
+           02 BRAND-TOTAL-PAYMENT PIC 9(7)V99 VALUE 0.
+           02 BRAND-TOTAL-COUNT PIC 9(5) VALUE 0.
+       01  TRAILER-IDX PIC 9(2).
+       01  RATE-TABLE OCCURS 9 TIMES.
+           02 RATE-BRAND PIC A(10).
+           02 RATE-KM-RATE PIC 9V99.
+           02 RATE-DAY-RATE PIC 99V99.
+           02 RATE-LOADED PIC A(1) VALUE "N".
+       77  RATE-MASTER-EOF PIC A(3) VALUE SPACES.
+       77  RATE-MASTER-STATUS PIC X(2) VALUE "00".
+       77  CHECKPOINT-STATUS PIC X(2) VALUE "00".
+       77  CHECKPOINT-INTERVAL PIC 9(4) VALUE 1.
+       77  RECORDS-READ PIC 9(7) VALUE 0.
+       77  RECORDS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+       77  RESTART-COUNT PIC 9(7) VALUE 0.
+       77  SKIP-IDX PIC 9(7).
+       77  PARAM-STATUS PIC X(2) VALUE "00".
+       77  FREE-KM-THRESHOLD PIC 9(3) VALUE 75.
+       77  LATE-FEE-RATE PIC 99V99 VALUE 20.00.
+       77  LATE-FEE PIC 9(5)V99 VALUE 0.
+       77  LATE-DAYS PIC S9(4) VALUE 0.
+       77  DATE-INT-CONTRACT PIC 9(8) VALUE 0.
+       77  DATE-INT-ACTUAL PIC 9(8) VALUE 0.
+       77  PAYMENT-NUM PIC 9(6)V99 VALUE 0.
+       77  DATE-CHECK-RESULT PIC S9(4) VALUE 0.
+       77  SUSPENSE-REASON-TEXT PIC X(20) VALUE SPACES.
+       77  BRAND-TOTAL-PAYMENT-ED PIC ZZZZZZ9.99.
                              PROCEDURE DIVISION.
            MAIN-PROCEDURE.
-           OPEN INPUT RENTAL
-               OUTPUT RENTAL-OUT.
-           READ RENTAL
-               AT END MOVE "YYY" TO END-LOOP
-           END-READ.
+           PERFORM LOAD-RATE-TABLE.
+           PERFORM LOAD-PARAMETERS.
+           PERFORM LEGACY.
+           IF RESTART-COUNT IS GREATER THAN 0
+               OPEN INPUT RENTAL
+               OPEN EXTEND RENTAL-OUT
+               OPEN EXTEND RENTAL-SUSPENSE
+               OPEN OUTPUT GLFEED-OUT
+               PERFORM VARYING SKIP-IDX FROM 1 BY 1
+                       UNTIL SKIP-IDX > RESTART-COUNT
+                   PERFORM SKIP-RENTAL-RECORD
+               END-PERFORM
+           ELSE
+               OPEN INPUT RENTAL
+                   OUTPUT RENTAL-OUT
+                   OUTPUT RENTAL-SUSPENSE
+                   OUTPUT GLFEED-OUT
+           END-IF.
+           PERFORM READ-NEXT-RENTAL.
            PERFORM CALCULATIONS UNTIL END-LOOP = "YYY".
+           PERFORM TRAILER-REPORT.
+           PERFORM WRITE-GL-FEED.
+           PERFORM CLEAR-CHECKPOINT.
            CLOSE RENTAL
-                 RENTAL-OUT.
+                 RENTAL-OUT
+                 RENTAL-SUSPENSE
+                 GLFEED-OUT.
            STOP RUN.
            CALCULATIONS.
-           MOVE CLIENT_NAME TO CLIENT_NAME_OUT.
-           MOVE NAME_INITIAL TO NAME_INITIAL_OUT.
-           MOVE KILOMETERS TO KILOMETERS_OUT.
-           MOVE NUM_DAYS TO NUM_DAYS_OUT.
-           IF KILOMETERS IS GREATER THAN 75 OR EQUAL TO 75
-               COMPUTE KILOMETERS = KILOMETERS - 75.
-           EVALUATE CAR_TYPE
-              WHEN 1 MOVE "VOLKSWAGEN" TO CAR_BRAND
-               COMPUTE KILOMETERS_PAYMENT = KILOMETERS * 0.5
-               COMPUTE RENTAL_DAYS_TOTAL = 10 * NUM_DAYS
-               COMPUTE PAYMENT = KILOMETERS_PAYMENT + RENTAL_DAYS_TOTAL
-              WHEN 2 MOVE "TOYOTA" TO CAR_BRAND
-               COMPUTE KILOMETERS_PAYMENT = KILOMETERS * 0.55
-               COMPUTE RENTAL_DAYS_TOTAL = 12.5 * NUM_DAYS
-               COMPUTE PAYMENT = KILOMETERS_PAYMENT + RENTAL_DAYS_TOTAL
-              WHEN 3 MOVE "MERCEDES" TO CAR_BRAND
-              COMPUTE KILOMETERS_PAYMENT = KILOMETERS * 0.65
-              COMPUTE RENTAL_DAYS_TOTAL = 16 * NUM_DAYS
-              COMPUTE PAYMENT = KILOMETERS_PAYMENT + RENTAL_DAYS_TOTAL
-           END-EVALUATE.
-           WRITE RENTAL-FILE-OUT
+           MOVE "Y" TO VALID-CAR-TYPE.
+           MOVE "INVALID CAR_TYPE" TO SUSPENSE-REASON-TEXT.
+           IF CAR_TYPE IS LESS THAN 1 OR CAR_TYPE IS GREATER THAN 9
+               MOVE "N" TO VALID-CAR-TYPE
+           ELSE
+               IF RATE-LOADED(CAR_TYPE) = "N"
+                   MOVE "N" TO VALID-CAR-TYPE
+               END-IF
+           END-IF.
+           IF VALID-CAR-TYPE = "Y"
+               IF CONTRACTED_RETURN_DATE IS GREATER THAN 0
+                   COMPUTE DATE-CHECK-RESULT = FUNCTION
+                       TEST-DATE-YYYYMMDD(CONTRACTED_RETURN_DATE)
+                   IF DATE-CHECK-RESULT NOT = 0
+                       MOVE "N" TO VALID-CAR-TYPE
+                       MOVE "INVALID RETURN DATE"
+                           TO SUSPENSE-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+           IF VALID-CAR-TYPE = "Y"
+               IF ACTUAL_RETURN_DATE IS GREATER THAN 0
+                   COMPUTE DATE-CHECK-RESULT = FUNCTION
+                       TEST-DATE-YYYYMMDD(ACTUAL_RETURN_DATE)
+                   IF DATE-CHECK-RESULT NOT = 0
+                       MOVE "N" TO VALID-CAR-TYPE
+                       MOVE "INVALID RETURN DATE"
+                           TO SUSPENSE-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+           IF VALID-CAR-TYPE = "N"
+               PERFORM WRITE-SUSPENSE-RECORD
+           ELSE
+               MOVE CLIENT_NAME TO CLIENT_NAME_OUT
+               MOVE NAME_INITIAL TO NAME_INITIAL_OUT
+               MOVE KILOMETERS TO KILOMETERS_OUT
+               MOVE NUM_DAYS TO NUM_DAYS_OUT
+               IF KILOMETERS IS GREATER THAN FREE-KM-THRESHOLD
+                       OR EQUAL TO FREE-KM-THRESHOLD
+                   COMPUTE KILOMETERS = KILOMETERS - FREE-KM-THRESHOLD
+               END-IF
+               MOVE RATE-BRAND(CAR_TYPE) TO CAR_BRAND
+               COMPUTE KILOMETERS_PAYMENT =
+                   KILOMETERS * RATE-KM-RATE(CAR_TYPE)
+                   ON SIZE ERROR
+                       MOVE "N" TO VALID-CAR-TYPE
+                       MOVE "PAYMENT OVERFLOW"
+                           TO SUSPENSE-REASON-TEXT
+               END-COMPUTE
+               IF VALID-CAR-TYPE = "Y"
+                   COMPUTE RENTAL_DAYS_TOTAL =
+                       RATE-DAY-RATE(CAR_TYPE) * NUM_DAYS
+                       ON SIZE ERROR
+                           MOVE "N" TO VALID-CAR-TYPE
+                           MOVE "PAYMENT OVERFLOW"
+                               TO SUSPENSE-REASON-TEXT
+                   END-COMPUTE
+               END-IF
+               IF VALID-CAR-TYPE = "Y"
+                   COMPUTE PAYMENT-NUM =
+                       KILOMETERS_PAYMENT + RENTAL_DAYS_TOTAL
+                       ON SIZE ERROR
+                           MOVE "N" TO VALID-CAR-TYPE
+                           MOVE "PAYMENT OVERFLOW"
+                               TO SUSPENSE-REASON-TEXT
+                   END-COMPUTE
+               END-IF
+               MOVE 0 TO LATE-FEE
+               MOVE 0 TO LATE-DAYS
+               IF VALID-CAR-TYPE = "Y"
+                       AND CONTRACTED_RETURN_DATE IS GREATER THAN 0
+                       AND ACTUAL_RETURN_DATE IS GREATER THAN 0
+                   COMPUTE DATE-INT-CONTRACT =
+                       FUNCTION INTEGER-OF-DATE(CONTRACTED_RETURN_DATE)
+                   COMPUTE DATE-INT-ACTUAL =
+                       FUNCTION INTEGER-OF-DATE(ACTUAL_RETURN_DATE)
+                   COMPUTE LATE-DAYS =
+                       DATE-INT-ACTUAL - DATE-INT-CONTRACT
+                   IF LATE-DAYS IS GREATER THAN 0
+                       COMPUTE LATE-FEE = LATE-DAYS * LATE-FEE-RATE
+                           ON SIZE ERROR
+                               MOVE "N" TO VALID-CAR-TYPE
+                               MOVE "LATE FEE OVERFLOW"
+                                   TO SUSPENSE-REASON-TEXT
+                       END-COMPUTE
+                       IF VALID-CAR-TYPE = "Y"
+                           ADD LATE-FEE TO PAYMENT-NUM
+                               ON SIZE ERROR
+                                   MOVE "N" TO VALID-CAR-TYPE
+                                   MOVE "PAYMENT OVERFLOW"
+                                       TO SUSPENSE-REASON-TEXT
+                           END-ADD
+                       END-IF
+                   ELSE
+                       MOVE 0 TO LATE-DAYS
+                   END-IF
+               END-IF
+               IF VALID-CAR-TYPE = "N"
+                   PERFORM WRITE-SUSPENSE-RECORD
+               ELSE
+                   MOVE PAYMENT-NUM TO PAYMENT
+                   MOVE LATE-DAYS TO LATE_DAYS_OUT
+                   MOVE LATE-FEE TO LATE_FEE_OUT
+                   WRITE RENTAL-FILE-OUT
+                       AFTER ADVANCING 1 LINE
+                   DISPLAY RENTAL-FILE-OUT
+                   ADD 1 TO TOTAL-RENTALS
+                   ADD KILOMETERS TO TOTAL-KILOMETERS-BILLED
+                   MOVE CAR_BRAND TO BRAND-TOTAL-NAME(CAR_TYPE)
+                   ADD PAYMENT-NUM TO BRAND-TOTAL-PAYMENT(CAR_TYPE)
+                   ADD 1 TO BRAND-TOTAL-COUNT(CAR_TYPE)
+               END-IF
+           END-IF.
+           ADD 1 TO RECORDS-READ.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+           PERFORM READ-NEXT-RENTAL.
+           WRITE-SUSPENSE-RECORD.
+           MOVE CLIENT_NAME TO CLIENT_NAME_SUS.
+           MOVE NAME_INITIAL TO NAME_INITIAL_SUS.
+           MOVE CAR_TYPE TO CAR_TYPE_SUS.
+           MOVE KILOMETERS TO KILOMETERS_SUS.
+           MOVE NUM_DAYS TO NUM_DAYS_SUS.
+           MOVE CONTRACTED_RETURN_DATE TO CONTRACTED_RETURN_DATE_SUS.
+           MOVE ACTUAL_RETURN_DATE TO ACTUAL_RETURN_DATE_SUS.
+           MOVE SUSPENSE-REASON-TEXT TO SUSPENSE_REASON.
+           WRITE RENTAL-FILE-SUSPENSE
                AFTER ADVANCING 1 LINE.
-           DISPLAY RENTAL-FILE-OUT.
+           DISPLAY "SUSPENSE RECORD - " SUSPENSE-REASON-TEXT ": "
+               RENTAL-FILE-SUSPENSE.
+           TRAILER-REPORT.
+           MOVE SPACES TO TRAILER-LINE-OUT.
+           STRING "TOTAL RENTALS PROCESSED: " DELIMITED BY SIZE
+               TOTAL-RENTALS DELIMITED BY SIZE
+               INTO TRAILER-LINE-OUT.
+           WRITE TRAILER-LINE-OUT AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO TRAILER-LINE-OUT.
+           STRING "TOTAL KILOMETERS BILLED: " DELIMITED BY SIZE
+               TOTAL-KILOMETERS-BILLED DELIMITED BY SIZE
+               INTO TRAILER-LINE-OUT.
+           WRITE TRAILER-LINE-OUT AFTER ADVANCING 1 LINE.
+           PERFORM VARYING TRAILER-IDX FROM 1 BY 1
+                   UNTIL TRAILER-IDX > 9
+               IF BRAND-TOTAL-COUNT(TRAILER-IDX) > 0
+                   MOVE SPACES TO TRAILER-LINE-OUT
+                   MOVE BRAND-TOTAL-PAYMENT(TRAILER-IDX)
+                       TO BRAND-TOTAL-PAYMENT-ED
+                   STRING BRAND-TOTAL-NAME(TRAILER-IDX)
+                           DELIMITED BY SIZE
+                       " RENTALS: " DELIMITED BY SIZE
+                       BRAND-TOTAL-COUNT(TRAILER-IDX)
+                           DELIMITED BY SIZE
+                       " PAYMENT: " DELIMITED BY SIZE
+                       BRAND-TOTAL-PAYMENT-ED
+                           DELIMITED BY SIZE
+                       INTO TRAILER-LINE-OUT
+                   WRITE TRAILER-LINE-OUT AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+           WRITE-GL-FEED.
+           PERFORM VARYING TRAILER-IDX FROM 1 BY 1
+                   UNTIL TRAILER-IDX > 9
+               IF BRAND-TOTAL-COUNT(TRAILER-IDX) > 0
+                   MOVE BRAND-TOTAL-NAME(TRAILER-IDX) TO GL-ACCOUNT-NAME
+                   MOVE BRAND-TOTAL-PAYMENT(TRAILER-IDX) TO GL-AMOUNT
+                   WRITE GLFEED-REC
+               END-IF
+           END-PERFORM.
+           LOAD-RATE-TABLE.
+           MOVE SPACES TO RATE-MASTER-EOF.
+           OPEN INPUT RATE-MASTER.
+           IF RATE-MASTER-STATUS = "00"
+               READ RATE-MASTER
+                   AT END MOVE "YYY" TO RATE-MASTER-EOF
+               END-READ
+               PERFORM UNTIL RATE-MASTER-EOF = "YYY"
+                   IF RM-CAR-TYPE IS GREATER THAN 0
+                       MOVE RM-CAR-BRAND TO RATE-BRAND(RM-CAR-TYPE)
+                       MOVE RM-KM-RATE TO RATE-KM-RATE(RM-CAR-TYPE)
+                       MOVE RM-DAY-RATE TO RATE-DAY-RATE(RM-CAR-TYPE)
+                       MOVE "Y" TO RATE-LOADED(RM-CAR-TYPE)
+                   END-IF
+                   READ RATE-MASTER
+                       AT END MOVE "YYY" TO RATE-MASTER-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-MASTER
+           ELSE
+               DISPLAY "WARNING: RATEMAST-IN.txt NOT FOUND - "
+                   "ALL CAR TYPES WILL ROUTE TO SUSPENSE"
+           END-IF.
+           LOAD-PARAMETERS.
+           OPEN INPUT PARAM-FILE.
+           IF PARAM-STATUS = "00"
+               READ PARAM-FILE
+                   NOT AT END
+                       MOVE PARAM-FREE-KM-THRESHOLD TO
+                           FREE-KM-THRESHOLD
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF.
+           SKIP-RENTAL-RECORD.
+           READ RENTAL
+               AT END MOVE "YYY" TO END-LOOP
+           END-READ.
+           IF END-LOOP NOT = "YYY"
+               ADD 1 TO RECORDS-READ
+           END-IF.
+           READ-NEXT-RENTAL.
            READ RENTAL
                AT END MOVE "YYY" TO END-LOOP
            END-READ.
+           WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               MOVE RECORDS-READ TO CKPT-RECORDS-READ
+               MOVE TOTAL-RENTALS TO CKPT-TOTAL-RENTALS
+               MOVE TOTAL-KILOMETERS-BILLED
+                   TO CKPT-TOTAL-KILOMETERS-BILLED
+               PERFORM VARYING TRAILER-IDX FROM 1 BY 1
+                       UNTIL TRAILER-IDX > 9
+                   MOVE BRAND-TOTAL-NAME(TRAILER-IDX)
+                       TO CKPT-BRAND-NAME(TRAILER-IDX)
+                   MOVE BRAND-TOTAL-PAYMENT(TRAILER-IDX)
+                       TO CKPT-BRAND-PAYMENT(TRAILER-IDX)
+                   MOVE BRAND-TOTAL-COUNT(TRAILER-IDX)
+                       TO CKPT-BRAND-COUNT(TRAILER-IDX)
+               END-PERFORM
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            LEGACY.
-       STOP RUN.
+           MOVE 0 TO RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO RESTART-COUNT
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO RESTART-COUNT
+                       MOVE CKPT-TOTAL-RENTALS TO TOTAL-RENTALS
+                       MOVE CKPT-TOTAL-KILOMETERS-BILLED
+                           TO TOTAL-KILOMETERS-BILLED
+                       PERFORM VARYING TRAILER-IDX FROM 1 BY 1
+                               UNTIL TRAILER-IDX > 9
+                           MOVE CKPT-BRAND-NAME(TRAILER-IDX)
+                               TO BRAND-TOTAL-NAME(TRAILER-IDX)
+                           MOVE CKPT-BRAND-PAYMENT(TRAILER-IDX)
+                               TO BRAND-TOTAL-PAYMENT(TRAILER-IDX)
+                           MOVE CKPT-BRAND-COUNT(TRAILER-IDX)
+                               TO BRAND-TOTAL-COUNT(TRAILER-IDX)
+                       END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
        END PROGRAM PROD2V1.
