@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tournament-driver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEADERBOARD-OUT ASSIGN TO 'LEADERBOARD-OUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEADERBOARD-OUT.
+       01 LEADERBOARD-REC PIC X(40).
+       WORKING-STORAGE SECTION.
+       77 NUM-PLAYERS PIC 9(2) VALUE 2.
+      * bounded to the 4-card hand dealt in SETUP-PLAYERS; hands are
+      * not replenished between rounds
+       77 MAX-ROUNDS PIC 9(2) VALUE 4.
+       77 ROUND-NUM PIC 9(2) VALUE 0.
+       77 PLAYER-IDX PIC 9(2) VALUE 0.
+       77 PRIZE-CARD PIC 9(2) VALUE 0.
+       77 TURN-STATUS PIC 9(2) VALUE 0.
+       COPY PLAYERREC REPLACING ==PLAYER-REC== BY ==PLAYER-REC-1==
+           ==PLAYER-NAME== BY ==PLAYER-NAME-1==
+           ==PLAYER-BID== BY ==PLAYER-BID-1==
+           ==PLAYER-POINTS== BY ==PLAYER-POINTS-1==
+           ==PLAYER-STRATEGY== BY ==PLAYER-STRATEGY-1==
+           ==PLAYER-HAND-USED== BY ==PLAYER-HAND-USED-1==
+           ==PLAYER-HAND== BY ==PLAYER-HAND-1==
+           ==NUM-CARDS== BY ==NUM-CARDS-1==.
+       COPY PLAYERREC REPLACING ==PLAYER-REC== BY ==PLAYER-REC-2==
+           ==PLAYER-NAME== BY ==PLAYER-NAME-2==
+           ==PLAYER-BID== BY ==PLAYER-BID-2==
+           ==PLAYER-POINTS== BY ==PLAYER-POINTS-2==
+           ==PLAYER-STRATEGY== BY ==PLAYER-STRATEGY-2==
+           ==PLAYER-HAND-USED== BY ==PLAYER-HAND-USED-2==
+           ==PLAYER-HAND== BY ==PLAYER-HAND-2==
+           ==NUM-CARDS== BY ==NUM-CARDS-2==.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM SETUP-PLAYERS.
+           OPEN OUTPUT LEADERBOARD-OUT.
+           PERFORM VARYING ROUND-NUM FROM 1 BY 1
+                   UNTIL ROUND-NUM > MAX-ROUNDS
+               PERFORM DEAL-PRIZE-CARD
+               PERFORM PLAY-ROUND VARYING PLAYER-IDX FROM 1 BY 1
+                       UNTIL PLAYER-IDX > NUM-PLAYERS
+           END-PERFORM.
+           PERFORM WRITE-LEADERBOARD.
+           CLOSE LEADERBOARD-OUT.
+           STOP RUN.
+       SETUP-PLAYERS.
+           MOVE "PLAYR1" TO PLAYER-NAME-1.
+           MOVE 1 TO PLAYER-STRATEGY-1.
+           MOVE 0 TO PLAYER-POINTS-1.
+           MOVE 2 TO PLAYER-HAND-1(1).
+           MOVE 5 TO PLAYER-HAND-1(2).
+           MOVE 9 TO PLAYER-HAND-1(3).
+           MOVE 12 TO PLAYER-HAND-1(4).
+           MOVE "PLAYR2" TO PLAYER-NAME-2.
+           MOVE 2 TO PLAYER-STRATEGY-2.
+           MOVE 0 TO PLAYER-POINTS-2.
+           MOVE 3 TO PLAYER-HAND-2(1).
+           MOVE 6 TO PLAYER-HAND-2(2).
+           MOVE 10 TO PLAYER-HAND-2(3).
+           MOVE 13 TO PLAYER-HAND-2(4).
+       DEAL-PRIZE-CARD.
+           ADD 1 TO PRIZE-CARD.
+           IF PRIZE-CARD > 13
+               MOVE 1 TO PRIZE-CARD
+           END-IF.
+       PLAY-ROUND.
+           EVALUATE PLAYER-IDX
+               WHEN 1
+                   CALL "player-turn" USING PRIZE-CARD,
+                       PLAYER-REC-1, TURN-STATUS
+                   IF TURN-STATUS NOT = 0
+                       DISPLAY "PLAYER " PLAYER-NAME-1
+                           " FAILED TURN WITH STATUS " TURN-STATUS
+                   ELSE
+                       IF PLAYER-BID-1 = PRIZE-CARD
+                           ADD 1 TO PLAYER-POINTS-1
+                       END-IF
+                   END-IF
+               WHEN 2
+                   CALL "player-turn" USING PRIZE-CARD,
+                       PLAYER-REC-2, TURN-STATUS
+                   IF TURN-STATUS NOT = 0
+                       DISPLAY "PLAYER " PLAYER-NAME-2
+                           " FAILED TURN WITH STATUS " TURN-STATUS
+                   ELSE
+                       IF PLAYER-BID-2 = PRIZE-CARD
+                           ADD 1 TO PLAYER-POINTS-2
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+       WRITE-LEADERBOARD.
+           PERFORM VARYING PLAYER-IDX FROM 1 BY 1
+                   UNTIL PLAYER-IDX > NUM-PLAYERS
+               MOVE SPACES TO LEADERBOARD-REC
+               EVALUATE PLAYER-IDX
+                   WHEN 1
+                       STRING PLAYER-NAME-1 DELIMITED BY SIZE
+                           " POINTS: " DELIMITED BY SIZE
+                           PLAYER-POINTS-1 DELIMITED BY SIZE
+                           INTO LEADERBOARD-REC
+                   WHEN 2
+                       STRING PLAYER-NAME-2 DELIMITED BY SIZE
+                           " POINTS: " DELIMITED BY SIZE
+                           PLAYER-POINTS-2 DELIMITED BY SIZE
+                           INTO LEADERBOARD-REC
+               END-EVALUATE
+               WRITE LEADERBOARD-REC
+           END-PERFORM.
