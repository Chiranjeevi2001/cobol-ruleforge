@@ -1,16 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITION-STATEMENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-IN-FILE ASSIGN TO 'GRADEBATCH-IN.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRADE-IN-STATUS.
+           SELECT GRADE-AUDIT-FILE ASSIGN TO 'GRADEAUDIT-OUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD GRADE-IN-FILE.
+       01 GRADE-IN-REC.
+           02 IN-M-NUMBER PIC 9(3).
+       FD GRADE-AUDIT-FILE.
+       01 GRADE-AUDIT-REC PIC X(60).
        WORKING-STORAGE SECTION.
            01 M_NUMBER PIC 9(3).
-           88 M_TRUE  VALUES ARE 30 THRU 100.
-           88 M_FALSE VALUES ARE 000 THRU 40.
+           88 M_DISTINCTION VALUES ARE 75 THRU 100.
+           88 M_PASS        VALUES ARE 40 THRU 74.
+           88 M_FAIL        VALUES ARE 000 THRU 39.
+       77  GRADE-IN-STATUS PIC X(2) VALUE "00".
+       77  GRADE-EOF PIC A(3) VALUE SPACES.
+       77  RESULT-TEXT PIC X(11) VALUE SPACES.
+       77  RUN-TIMESTAMP PIC X(21) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE 50 TO M_NUMBER.
-           IF M_TRUE
-           DISPLAY 'Passed with ' M_NUMBER ' marks'.
-           IF M_FALSE
-           DISPLAY 'FAILED with ' M_NUMBER ' marks'.
+           PERFORM GET-TIMESTAMP.
+           OPEN OUTPUT GRADE-AUDIT-FILE.
+           OPEN INPUT GRADE-IN-FILE.
+           IF GRADE-IN-STATUS = "00"
+               PERFORM READ-NEXT-GRADE
+               PERFORM PROCESS-GRADE UNTIL GRADE-EOF = "YYY"
+               CLOSE GRADE-IN-FILE
+           END-IF.
+           CLOSE GRADE-AUDIT-FILE.
            GOBACK.
+       PROCESS-GRADE.
+           EVALUATE TRUE
+               WHEN M_DISTINCTION
+                   MOVE "DISTINCTION" TO RESULT-TEXT
+                   DISPLAY 'Passed with distinction, ' M_NUMBER ' marks'
+               WHEN M_PASS
+                   MOVE "PASS" TO RESULT-TEXT
+                   DISPLAY 'Passed with ' M_NUMBER ' marks'
+               WHEN M_FAIL
+                   MOVE "FAIL" TO RESULT-TEXT
+                   DISPLAY 'FAILED with ' M_NUMBER ' marks'
+               WHEN OTHER
+                   MOVE "NOT GRADED" TO RESULT-TEXT
+                   DISPLAY 'NOT GRADED with ' M_NUMBER ' marks'
+           END-EVALUATE.
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM READ-NEXT-GRADE.
+       READ-NEXT-GRADE.
+           READ GRADE-IN-FILE
+               AT END MOVE "YYY" TO GRADE-EOF
+           END-READ.
+           IF GRADE-EOF NOT = "YYY"
+               MOVE IN-M-NUMBER TO M_NUMBER
+           END-IF.
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO GRADE-AUDIT-REC.
+           STRING RUN-TIMESTAMP DELIMITED BY SIZE
+               " MARKS=" DELIMITED BY SIZE
+               M_NUMBER DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               RESULT-TEXT DELIMITED BY SIZE
+               INTO GRADE-AUDIT-REC.
+           WRITE GRADE-AUDIT-REC.
+       GET-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP.
