@@ -0,0 +1,9 @@
+           78 NUM-CARDS        VALUE 4.
+           01 PLAYER-REC.
+             02 PLAYER-NAME PIC X(6).
+             02 PLAYER-BID PIC 9(2).
+             02 PLAYER-POINTS PIC 9(2).
+             02 PLAYER-STRATEGY PIC 9(1).
+             02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS TIMES.
+             02 PLAYER-HAND-USED PIC X(1) OCCURS NUM-CARDS TIMES
+                 VALUE "N".
