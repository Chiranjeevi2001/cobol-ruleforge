@@ -0,0 +1,9 @@
+           01 RENTAL-FILE.
+               02 CLIENT_NAME PIC A(20).
+               02 RENTAL-TYPE.
+                   03 NAME_INITIAL PIC A(1).
+                   03 CAR_TYPE PIC 9(1).
+                   03 KILOMETERS PIC 9(5).
+                   03 NUM_DAYS PIC 9(3).
+                   03 CONTRACTED_RETURN_DATE PIC 9(8).
+                   03 ACTUAL_RETURN_DATE PIC 9(8).
