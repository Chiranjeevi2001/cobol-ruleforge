@@ -0,0 +1,16 @@
+           01 RENTAL-FILE-OUT.
+               02 CLIENT_NAME_OUT PIC A(20).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 NAME_INITIAL_OUT PIC A(1).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 CAR_BRAND PIC A(10).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 KILOMETERS_OUT PIC zzz99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 NUM_DAYS_OUT PIC zz9.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 PAYMENT PIC zzzzzz9.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 LATE_DAYS_OUT PIC zz9.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 LATE_FEE_OUT PIC zzzz9.99.
